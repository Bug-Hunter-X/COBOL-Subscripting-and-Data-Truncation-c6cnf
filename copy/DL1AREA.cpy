@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110* DL1AREA  - WORKING-STORAGE LAYOUT FOR THE N-WAY MERGE AREA
+000120*            TABLE.  REPLACES THE OLD DISCRETE WS-AREA-1/
+000130*            WS-AREA-2 FIELDS SO A NEW SOURCE FEED IS ADDED BY
+000140*            OCCURRENCE, NOT BY A NEW FIELD AND A NEW MOVE.
+000150*****************************************************************
+000160 01  DL1-AREA-TABLE.
+000170     05  DL1-AREA-COUNT        PIC 9(02)      VALUE ZERO.
+000180     05  DL1-AREA-ENTRY        OCCURS 10 TIMES.
+000190         10  DL1-AREA-DATA     PIC X(100).
+000200         10  DL1-AREA-LEN      PIC 9(03)      VALUE ZERO.
+000210         10  DL1-AREA-REJ-SW   PIC X(01)      VALUE 'N'.
+000220             88  DL1-AREA-REJECTED          VALUE 'Y'.
+000230             88  DL1-AREA-ACCEPTED          VALUE 'N'.
+000240 
+000250 01  DL1-AREA-CONSTANTS.
+000260     05  DL1-MAX-AREAS         PIC 9(02)      VALUE 10.
+000270     05  DL1-BLOCK-SIZE        PIC 9(03)      VALUE 010.
+000280 
+000290 01  DL1-AREA-IDX              PIC 9(02) COMP VALUE ZERO.
