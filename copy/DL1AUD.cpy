@@ -0,0 +1,10 @@
+000100*****************************************************************
+000110* DL1AUD   - END-OF-JOB AUDIT TRAILER RECORD.
+000120*****************************************************************
+000130 01  AUD-RECORD.
+000140     05  AUD-RUN-TIMESTAMP     PIC X(16).
+000150     05  AUD-RECORDS-READ      PIC 9(07).
+000160     05  AUD-FINAL-INDEX       PIC 9(07).
+000170     05  AUD-COMPLETION-CODE   PIC X(04).
+000180         88  AUD-NORMAL-COMPLETION      VALUE 'CC00'.
+000190         88  AUD-WARNING-COMPLETION     VALUE 'CC04'.
