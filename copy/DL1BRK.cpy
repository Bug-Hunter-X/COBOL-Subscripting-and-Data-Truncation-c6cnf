@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110* DL1BRK   - AREA-TO-AREA RECONCILIATION BREAK REPORT.  DETAIL
+000120*            LINE PER MISMATCHED POSITION, SUMMARY LINE AT THE
+000130*            END OF THE RUN WITH THE TOTAL MISMATCH COUNT.
+000140*****************************************************************
+000150 01  BRK-DETAIL-LINE.
+000160     05  BRK-RECORD-ID         PIC X(10).
+000170     05  FILLER                PIC X(02) VALUE SPACES.
+000180     05  BRK-POSITION          PIC 9(03).
+000190     05  FILLER                PIC X(02) VALUE SPACES.
+000200     05  BRK-VALUE-1           PIC X(01).
+000210     05  FILLER                PIC X(02) VALUE SPACES.
+000220     05  BRK-VALUE-2           PIC X(01).
+000230     05  FILLER                PIC X(20) VALUE SPACES.
+000240 
+000250 01  BRK-SUMMARY-LINE.
+000260     05  BRK-SUM-LABEL         PIC X(30)
+000270                               VALUE 'TOTAL MISMATCHES THIS RUN:'.
+000280     05  BRK-SUM-COUNT         PIC ZZZ,ZZ9.
+000290     05  FILLER                PIC X(12) VALUE SPACES.
