@@ -0,0 +1,10 @@
+000100*****************************************************************
+000110* DL1CHK   - CHECKPOINT RECORD FOR THE FILL-LOOP RESTART LOGIC.
+000120*            WRITTEN EVERY DL1-CHECKPOINT-INTERVAL RECORDS;
+000130*            READ BACK ON A RESTART RUN TO FIND WHERE TO RESUME.
+000140*****************************************************************
+000150 01  CHK-RECORD.
+000160     05  CHK-RUN-ID            PIC X(08).
+000170     05  CHK-LAST-INDEX        PIC 9(07).
+000180     05  CHK-LAST-RECORD-ID    PIC X(10).
+000190     05  CHK-TIMESTAMP         PIC X(16).
