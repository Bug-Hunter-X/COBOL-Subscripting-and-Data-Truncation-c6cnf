@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* DL1EXC   - LENGTH-VALIDATION EXCEPTION REPORT LINE.  ONE LINE
+000120*            PER OVERSIZED FIELD REJECTED AHEAD OF THE FILL LOOP.
+000130*****************************************************************
+000140 01  EXC-LINE.
+000150     05  EXC-RECORD-ID         PIC X(10).
+000160     05  FILLER                PIC X(02) VALUE SPACES.
+000170     05  EXC-AREA-NUM          PIC 9(02).
+000180     05  FILLER                PIC X(02) VALUE SPACES.
+000190     05  EXC-ACTUAL-LEN        PIC 9(05).
+000200     05  FILLER                PIC X(02) VALUE SPACES.
+000210     05  EXC-MESSAGE           PIC X(40).
