@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110* DL1RPT   - PRINT-FILE LAYOUTS FOR THE FORMATTED, PAGINATED
+000120*            MERGE REPORT.  HEADER AND DETAIL SHARE THE FD.
+000130*****************************************************************
+000140 01  RPT-HEADER-LINE.
+000150     05  FILLER                PIC X(08) VALUE 'DL100M -'.
+000160     05  FILLER                PIC X(01) VALUE SPACE.
+000170     05  RPT-HDR-TITLE         PIC X(30)
+000180         VALUE 'TRANSACTION MERGE AREA REPORT'.
+000190     05  FILLER                PIC X(05) VALUE SPACES.
+000200     05  FILLER                PIC X(09) VALUE 'RUN DATE:'.
+000210     05  RPT-HDR-DATE          PIC X(10).
+000220     05  FILLER                PIC X(05) VALUE SPACES.
+000230     05  FILLER                PIC X(05) VALUE 'PAGE:'.
+000240     05  RPT-HDR-PAGE          PIC ZZZ9.
+000250     05  FILLER                PIC X(55) VALUE SPACES.
+000260 
+000270 01  RPT-DETAIL-LINE.
+000280     05  RPT-DTL-RECORD-ID     PIC X(10).
+000290     05  FILLER                PIC X(02) VALUE SPACES.
+000300     05  RPT-DTL-AREA-1        PIC X(100).
+000310     05  FILLER                PIC X(02) VALUE SPACES.
+000320     05  RPT-DTL-AREA-2        PIC X(100).
