@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110* DL1TRAN  - DAILY TRANSACTION EXTRACT RECORD.  ONE RECORD NOW
+000120*            CARRIES UP TO TEN SOURCE-FEED AREAS, EACH WITH ITS
+000130*            OWN LENGTH, SO A NEW FEED IS ADDED BY OCCURRENCE
+000140*            RATHER THAN BY A NEW PAIR OF FIELDS.
+000150*****************************************************************
+000160 01  TR-RECORD.
+000170     05  TR-RECORD-ID          PIC X(10).
+000180     05  TR-AREA-COUNT         PIC 9(02).
+000190     05  TR-AREA-ENTRY         OCCURS 10 TIMES.
+000200         10  TR-AREA-LEN       PIC 9(03).
+000210         10  TR-AREA-VALUE     PIC X(100).
