@@ -0,0 +1,9 @@
+000100*****************************************************************
+000110* DL1XTR   - FIXED-LENGTH DOWNSTREAM INTERFACE RECORD HANDED TO
+000120*            THE REPORTING-DATABASE LOAD JOB.
+000130*****************************************************************
+000140 01  XTR-RECORD.
+000150     05  XTR-RECORD-ID         PIC X(10).
+000160     05  XTR-AREA-COUNT        PIC 9(02).
+000170     05  XTR-AREA-ENTRY        OCCURS 10 TIMES.
+000180         10  XTR-AREA-DATA     PIC X(100).
