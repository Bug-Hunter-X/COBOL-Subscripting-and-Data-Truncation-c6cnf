@@ -0,0 +1,35 @@
+//DL100M   JOB  (ACCTNO),'DAILY MERGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DL100M - DAILY TRANSACTION MERGE
+//*
+//* PARM PASSED TO THE PROGRAM:
+//*   POSITIONS 1-4   RUN MODE  - FULL     PROCESS THE ENTIRE
+//*                                        EXTRACT, NO RECORD CAP
+//*                             - INCR     INCREMENTAL RUN, CAPPED
+//*                                        AT THE PROGRAM'S
+//*                                        INCREMENTAL LOOP LIMIT
+//*   POSITIONS 6-12  RESTART   - RESTART  RESUME FROM THE LAST
+//*                                        CHECKPOINT IN CHKPTIN
+//*                                        (OMIT FOR A COLD START)
+//*
+//* TO RUN INCREMENTAL, CHANGE THE PARM ON THE EXEC CARD BELOW TO
+//* PARM='INCR' (ADD ',RESTART' TO RESUME A PRIOR INCREMENTAL RUN
+//* FROM ITS LAST CHECKPOINT).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DL100M,PARM='FULL'
+//STEPLIB  DD   DSN=PROD.DL100.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.DL100.TRANS.EXTRACT,DISP=SHR
+//CHKPTIN  DD   DSN=PROD.DL100.CHECKPOINT(0),DISP=SHR
+//CHKPTOUT DD   DSN=PROD.DL100.CHECKPOINT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REPTOUT  DD   SYSOUT=*
+//EXCPTRPT DD   SYSOUT=*
+//BREAKRPT DD   SYSOUT=*
+//AUDITOUT DD   DSN=PROD.DL100.AUDIT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//XTRACOUT DD   DSN=PROD.DL100.XTRACT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//
