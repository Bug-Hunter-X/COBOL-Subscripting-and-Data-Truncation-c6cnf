@@ -0,0 +1,679 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DL100M.
+000120 AUTHOR.        R HOLLOWAY.
+000130 INSTALLATION.  DATA CONTROL - BATCH SYSTEMS.
+000140 DATE-WRITTEN.  2026-06-02.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180* ----------------------------------------------------------------
+000190* 2026-06-02  RH  ORIGINAL VERSION - SINGLE-AREA DEMONSTRATION.
+000200* 2026-07-09  RH  REPLACED LITERAL FILL WITH A REAL TRANSACTION
+000210*                 EXTRACT INPUT; AREA DATA NOW MOVED FROM THE
+000220*                 RECORD INSTEAD OF BEING HARDCODED.
+000230* 2026-07-14  RH  ADDED PRE-LOOP LENGTH VALIDATION AND AN
+000240*                 EXCEPTION REPORT FOR OVERSIZED FIELDS.
+000250* 2026-07-21  RH  REPLACED THE CONSOLE DISPLAY OF THE WORK AREAS
+000260*                 WITH A FORMATTED, PAGINATED PRINT REPORT.
+000270* 2026-07-28  RH  ADDED AN END-OF-JOB AUDIT TRAILER RECORD.
+000280* 2026-08-04  RH  REPLACED THE TWO DISCRETE WORK AREAS WITH AN
+000290*                 N-ENTRY MERGE AREA TABLE (DL1AREA); THE
+000300*                 TRANSACTION RECORD NOW CARRIES ITS AREAS BY
+000310*                 OCCURRENCE TOO (DL1TRAN).  THE REPORT STILL
+000320*                 SHOWS AREAS 1 AND 2 SIDE BY SIDE; ALL AREAS
+000330*                 FLOW THROUGH TO THE DOWNSTREAM FILES.
+000340* 2026-08-08  RH  ADDED CHECKPOINT/RESTART FOR THE FILL LOOP.
+000350*                 IF CHKPTIN OPENS, THE LAST CHECKPOINT READ
+000360*                 FROM IT TELLS THE PROGRAM HOW MANY TRANIN
+000370*                 RECORDS TO SKIP BEFORE REAL PROCESSING RESUMES.
+000380* 2026-08-08  RH  ADDED A DOWNSTREAM INTERFACE EXTRACT FILE
+000390*                 (XTRACOUT) CARRYING ALL OF A RECORD'S AREAS,
+000400*                 NOT JUST THE TWO THE PRINT REPORT SHOWS.
+000410* 2026-08-08  RH  ADDED A PER-RECORD AREA-1/AREA-2 RECONCILIATION
+000420*                 PASS AND A BREAK REPORT (BREAKRPT) WITH AN
+000430*                 END-OF-RUN MISMATCH-COUNT SUMMARY LINE.
+000440* 2026-08-08  RH  ADDED A JCL WRAPPER (SEE JCL MEMBER DL100M) THAT
+000450*                 PASSES A RUN-MODE PARM.  FULL PROCESSES THE
+000460*                 ENTIRE EXTRACT; INCR CAPS THE RUN AT THE
+000470*                 INCREMENTAL LOOP LIMIT.  AN EXPLICIT RESTART
+000480*                 KEYWORD ON THE PARM NOW GATES WHETHER A
+000490*                 CHECKPOINT THAT HAPPENS TO OPEN IS ACTUALLY
+000500*                 READ AND HONORED.
+000510* 2026-08-08  RH  CHANGED THE FILL LOOP TO MOVE WHOLE
+000520*                 DL1-BLOCK-SIZE SEGMENTS AT A TIME INSTEAD OF ONE
+000530*                 BYTE PER MOVE; BYTE-AT-A-TIME IS NOW USED ONLY
+000540*                 FOR THE RAGGED REMAINDER LEFT AFTER THE LAST
+000550*                 FULL BLOCK, SO THIS HOLDS UP AT HIGH VOLUME.
+000560*****************************************************************
+000570 ENVIRONMENT DIVISION.
+000580 CONFIGURATION SECTION.
+000590 SOURCE-COMPUTER.   IBM-370.
+000600 OBJECT-COMPUTER.   IBM-370.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT TRANFILE        ASSIGN TO TRANIN
+000640            ORGANIZATION IS SEQUENTIAL
+000650            FILE STATUS IS DL1-TRANFILE-STATUS.
+000660     SELECT EXCEPT-RPT      ASSIGN TO EXCPTRPT
+000670            ORGANIZATION IS SEQUENTIAL
+000680            FILE STATUS IS DL1-EXCEPT-STATUS.
+000690     SELECT REPORT-OUT      ASSIGN TO REPTOUT
+000700            ORGANIZATION IS SEQUENTIAL
+000710            FILE STATUS IS DL1-REPORT-STATUS.
+000720     SELECT AUDIT-FILE      ASSIGN TO AUDITOUT
+000730            ORGANIZATION IS SEQUENTIAL
+000740            FILE STATUS IS DL1-AUDIT-STATUS.
+000750     SELECT CHKPT-IN-FILE   ASSIGN TO CHKPTIN
+000760            ORGANIZATION IS SEQUENTIAL
+000770            FILE STATUS IS DL1-CHKIN-STATUS.
+000780     SELECT CHKPT-OUT-FILE  ASSIGN TO CHKPTOUT
+000790            ORGANIZATION IS SEQUENTIAL
+000800            FILE STATUS IS DL1-CHKOUT-STATUS.
+000810     SELECT XTRACT-FILE     ASSIGN TO XTRACOUT
+000820            ORGANIZATION IS SEQUENTIAL
+000830            FILE STATUS IS DL1-XTRACT-STATUS.
+000840     SELECT BREAK-RPT       ASSIGN TO BREAKRPT
+000850            ORGANIZATION IS SEQUENTIAL
+000860            FILE STATUS IS DL1-BREAK-STATUS.
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  TRANFILE
+000900     RECORD CONTAINS 1042 CHARACTERS
+000910     RECORDING MODE IS F.
+000920 COPY DL1TRAN.
+000930 
+000940 FD  EXCEPT-RPT
+000950     RECORD CONTAINS 63 CHARACTERS.
+000960 COPY DL1EXC.
+000970 
+000980 FD  REPORT-OUT.
+000990 COPY DL1RPT.
+001000 
+001010 FD  AUDIT-FILE
+001020     RECORD CONTAINS 34 CHARACTERS.
+001030 COPY DL1AUD.
+001040 
+001050 FD  CHKPT-IN-FILE
+001060     RECORD CONTAINS 41 CHARACTERS.
+001070 COPY DL1CHK REPLACING
+001080     ==CHK-RECORD==           BY ==CHI-RECORD==
+001090     ==CHK-RUN-ID==           BY ==CHI-RUN-ID==
+001100     ==CHK-LAST-INDEX==       BY ==CHI-LAST-INDEX==
+001110     ==CHK-LAST-RECORD-ID==
+001120                          BY ==CHI-LAST-RECORD-ID==
+001130     ==CHK-TIMESTAMP==        BY ==CHI-TIMESTAMP==.
+001140 
+001150 FD  CHKPT-OUT-FILE
+001160     RECORD CONTAINS 41 CHARACTERS.
+001170 COPY DL1CHK.
+001180 
+001190 FD  XTRACT-FILE
+001200     RECORD CONTAINS 1012 CHARACTERS.
+001210 COPY DL1XTR.
+001220 
+001230 FD  BREAK-RPT.
+001240 COPY DL1BRK.
+001250 
+001260 WORKING-STORAGE SECTION.
+001270*****************************************************************
+001280* FILE STATUS SWITCHES
+001290*****************************************************************
+001300 01  DL1-FILE-STATUSES.
+001310     05  DL1-TRANFILE-STATUS   PIC X(02) VALUE '00'.
+001320     05  DL1-EXCEPT-STATUS     PIC X(02) VALUE '00'.
+001330     05  DL1-REPORT-STATUS     PIC X(02) VALUE '00'.
+001340     05  DL1-AUDIT-STATUS      PIC X(02) VALUE '00'.
+001350     05  DL1-CHKIN-STATUS      PIC X(02) VALUE '00'.
+001360     05  DL1-CHKOUT-STATUS     PIC X(02) VALUE '00'.
+001370     05  DL1-XTRACT-STATUS     PIC X(02) VALUE '00'.
+001380     05  DL1-BREAK-STATUS      PIC X(02) VALUE '00'.
+001390 77  DL1-ABEND-DDNAME          PIC X(08) VALUE SPACES.
+001400 77  DL1-ABEND-STATUS          PIC X(02) VALUE SPACES.
+001410 
+001420*****************************************************************
+001430* THE N-ENTRY MERGE AREA TABLE THE FILL LOOP BUILDS UP
+001440*****************************************************************
+001450 COPY DL1AREA.
+001460 
+001470 77  DL1-BYTE-IDX                  PIC 9(03) VALUE 1.
+001480 77  DL1-EXCEPTION-COUNT       PIC 9(05) COMP VALUE ZERO.
+001490 77  DL1-MISMATCH-COUNT        PIC 9(05) COMP VALUE ZERO.
+001500 
+001510*****************************************************************
+001520* REPORT PAGINATION CONTROLS
+001530*****************************************************************
+001540 01  DL1-RUN-DATE.
+001550     05  DL1-RUN-YYYY          PIC 9(04).
+001560     05  DL1-RUN-MM            PIC 9(02).
+001570     05  DL1-RUN-DD            PIC 9(02).
+001580 77  DL1-RUN-DATE-X            PIC X(10).
+001590 77  DL1-PAGE-NUMBER           PIC 9(04) COMP VALUE ZERO.
+001600 77  DL1-LINE-COUNT            PIC 9(03) COMP VALUE ZERO.
+001610 77  DL1-LINES-PER-PAGE        PIC 9(03) COMP VALUE 050.
+001620 
+001630*****************************************************************
+001640* AUDIT TRAILER CONTROLS
+001650*****************************************************************
+001660 77  DL1-RUN-TIME              PIC 9(08).
+001670 77  DL1-RUN-TIMESTAMP-X       PIC X(16).
+001680 77  DL1-RECORDS-READ          PIC 9(07) COMP VALUE ZERO.
+001690 
+001700*****************************************************************
+001710* CHECKPOINT/RESTART CONTROLS
+001720*****************************************************************
+001730 77  DL1-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 00100.
+001740 77  DL1-RESTART-COUNT         PIC 9(07) COMP VALUE ZERO.
+001750 77  DL1-TOTAL-PROCESSED       PIC 9(07) COMP VALUE ZERO.
+001760 77  DL1-CHK-QUOTIENT          PIC 9(07) COMP VALUE ZERO.
+001770 77  DL1-CHK-REMAINDER         PIC 9(05) COMP VALUE ZERO.
+001780 77  DL1-SKIP-COUNTER          PIC 9(07) COMP VALUE ZERO.
+001790 01  DL1-CHKIN-EOF-SW          PIC X(01) VALUE 'N'.
+001800     88  DL1-CHKIN-EOF-YES              VALUE 'Y'.
+001810 
+001820*****************************************************************
+001830* RUN CONTROL SWITCHES
+001840*****************************************************************
+001850 01  DL1-EOF-SW                PIC X(01) VALUE 'N'.
+001860     88  DL1-EOF-YES                     VALUE 'Y'.
+001870     88  DL1-EOF-NO                      VALUE 'N'.
+001880 
+001890*****************************************************************
+001900* RUN-MODE CONTROLS - DRIVEN BY THE PARM ON THE EXEC CARD
+001910*****************************************************************
+001920 01  DL1-RUN-MODE              PIC X(04) VALUE 'FULL'.
+001930     88  DL1-MODE-FULL                   VALUE 'FULL'.
+001940     88  DL1-MODE-INCR                   VALUE 'INCR'.
+001950 01  DL1-RESTART-SW            PIC X(01) VALUE 'N'.
+001960     88  DL1-RESTART-REQUESTED           VALUE 'Y'.
+001970 77  DL1-INCREMENTAL-LIMIT     PIC 9(07) COMP VALUE 0010000.
+001980 
+001990*****************************************************************
+002000* BLOCK-MOVE FILL CONTROLS
+002010*****************************************************************
+002020 77  DL1-FULL-BLOCKS           PIC 9(03) COMP VALUE ZERO.
+002030 77  DL1-BLOCK-REMAINDER       PIC 9(03) COMP VALUE ZERO.
+002040 77  DL1-BLOCK-IDX             PIC 9(03) COMP VALUE ZERO.
+002050 77  DL1-BLOCK-START           PIC 9(03) COMP VALUE ZERO.
+002060 77  DL1-REMAINDER-START       PIC 9(03) COMP VALUE ZERO.
+002070 
+002080 LINKAGE SECTION.
+002090 01  LS-PARM-AREA.
+002100     05  LS-PARM-LENGTH         PIC S9(04) COMP.
+002110     05  LS-PARM-TEXT           PIC X(12).
+002120 
+002130 PROCEDURE DIVISION USING LS-PARM-AREA.
+002140*****************************************************************
+002150* 0000-MAINLINE
+002160*****************************************************************
+002170 0000-MAINLINE.
+002180     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002190     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002200         UNTIL DL1-EOF-YES
+002210            OR (DL1-MODE-INCR
+002220                AND DL1-RECORDS-READ >= DL1-INCREMENTAL-LIMIT).
+002230     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002240     GOBACK.
+002250 
+002260*****************************************************************
+002270* 1000-INITIALIZE - OPEN THE FILES, READ THE RUN-MODE PARM, THEN
+002280*                   FIND OUT HOW FAR A PRIOR RUN GOT BY READING
+002290*                   CHKPTIN (IF RESTART WAS REQUESTED AND IT
+002300*                   OPENS) TO ITS LAST CHECKPOINT.
+002310*****************************************************************
+002320 1000-INITIALIZE.
+002330     PERFORM 1050-PARSE-PARM THRU 1050-EXIT.
+002340     PERFORM 1060-COMPUTE-BLOCK-PLAN THRU 1060-EXIT.
+002350     OPEN INPUT  TRANFILE.
+002360     IF DL1-TRANFILE-STATUS NOT = '00'
+002370         MOVE 'TRANIN' TO DL1-ABEND-DDNAME
+002380         MOVE DL1-TRANFILE-STATUS TO DL1-ABEND-STATUS
+002390         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+002400     END-IF.
+002410     OPEN OUTPUT EXCEPT-RPT.
+002420     IF DL1-EXCEPT-STATUS NOT = '00'
+002430         MOVE 'EXCPTRPT' TO DL1-ABEND-DDNAME
+002440         MOVE DL1-EXCEPT-STATUS TO DL1-ABEND-STATUS
+002450         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+002460     END-IF.
+002470     OPEN OUTPUT REPORT-OUT.
+002480     IF DL1-REPORT-STATUS NOT = '00'
+002490         MOVE 'REPTOUT' TO DL1-ABEND-DDNAME
+002500         MOVE DL1-REPORT-STATUS TO DL1-ABEND-STATUS
+002510         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+002520     END-IF.
+002530     OPEN OUTPUT AUDIT-FILE.
+002540     IF DL1-AUDIT-STATUS NOT = '00'
+002550         MOVE 'AUDITOUT' TO DL1-ABEND-DDNAME
+002560         MOVE DL1-AUDIT-STATUS TO DL1-ABEND-STATUS
+002570         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+002580     END-IF.
+002590     OPEN OUTPUT XTRACT-FILE.
+002600     IF DL1-XTRACT-STATUS NOT = '00'
+002610         MOVE 'XTRACOUT' TO DL1-ABEND-DDNAME
+002620         MOVE DL1-XTRACT-STATUS TO DL1-ABEND-STATUS
+002630         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+002640     END-IF.
+002650     OPEN OUTPUT BREAK-RPT.
+002660     IF DL1-BREAK-STATUS NOT = '00'
+002670         MOVE 'BREAKRPT' TO DL1-ABEND-DDNAME
+002680         MOVE DL1-BREAK-STATUS TO DL1-ABEND-STATUS
+002690         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+002700     END-IF.
+002710     MOVE 'N' TO DL1-EOF-SW.
+002720     ACCEPT DL1-RUN-DATE FROM DATE YYYYMMDD.
+002730     MOVE DL1-RUN-MM  TO DL1-RUN-DATE-X(1:2).
+002740     MOVE '/'         TO DL1-RUN-DATE-X(3:1).
+002750     MOVE DL1-RUN-DD  TO DL1-RUN-DATE-X(4:2).
+002760     MOVE '/'         TO DL1-RUN-DATE-X(6:1).
+002770     MOVE DL1-RUN-YYYY TO DL1-RUN-DATE-X(7:4).
+002780     ACCEPT DL1-RUN-TIME FROM TIME.
+002790     STRING DL1-RUN-DATE-X     DELIMITED BY SIZE
+002800            DL1-RUN-TIME(1:6)  DELIMITED BY SIZE
+002810         INTO DL1-RUN-TIMESTAMP-X.
+002820     OPEN INPUT CHKPT-IN-FILE.
+002830     IF DL1-CHKIN-STATUS = '00'
+002840         IF DL1-RESTART-REQUESTED
+002850             PERFORM 1100-READ-LAST-CHECKPOINT THRU 1100-EXIT
+002860                 UNTIL DL1-CHKIN-EOF-YES
+002870             PERFORM 1200-SKIP-PRIOR-RECORDS THRU 1200-EXIT
+002880         END-IF
+002890         CLOSE CHKPT-IN-FILE
+002900     ELSE
+002910         IF DL1-RESTART-REQUESTED
+002920             MOVE 'CHKPTIN' TO DL1-ABEND-DDNAME
+002930             MOVE DL1-CHKIN-STATUS TO DL1-ABEND-STATUS
+002940             PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+002950         END-IF
+002960     END-IF.
+002970     OPEN OUTPUT CHKPT-OUT-FILE.
+002980     IF DL1-CHKOUT-STATUS NOT = '00'
+002990         MOVE 'CHKPTOUT' TO DL1-ABEND-DDNAME
+003000         MOVE DL1-CHKOUT-STATUS TO DL1-ABEND-STATUS
+003010         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+003020     END-IF.
+003030 1000-EXIT.
+003040     EXIT.
+003050 
+003060*****************************************************************
+003070* 1050-PARSE-PARM - BREAK THE EXEC-CARD PARM INTO A RUN MODE
+003080*                   (FULL OR INCR, POSITIONS 1-4) AND AN OPTIONAL
+003090*                   RESTART KEYWORD (POSITIONS 6-12).  NO PARM AT
+003100*                   ALL DEFAULTS TO A COLD FULL RUN.
+003110*****************************************************************
+003120 1050-PARSE-PARM.
+003130     IF LS-PARM-LENGTH > 0
+003140         MOVE LS-PARM-TEXT(1:4) TO DL1-RUN-MODE
+003150         IF LS-PARM-TEXT(6:7) = 'RESTART'
+003160             MOVE 'Y' TO DL1-RESTART-SW
+003170         END-IF
+003180     END-IF.
+003190 1050-EXIT.
+003200     EXIT.
+003210 
+003220*****************************************************************
+003230* 1060-COMPUTE-BLOCK-PLAN - WORK OUT, ONCE FOR THE WHOLE RUN, HOW
+003240*                           MANY WHOLE DL1-BLOCK-SIZE SEGMENTS FIT
+003250*                           IN A 100-BYTE AREA AND WHERE THE
+003260*                           RAGGED REMAINDER (IF ANY) STARTS.
+003270*****************************************************************
+003280 1060-COMPUTE-BLOCK-PLAN.
+003290     DIVIDE 100 BY DL1-BLOCK-SIZE
+003300         GIVING DL1-FULL-BLOCKS REMAINDER DL1-BLOCK-REMAINDER.
+003310     COMPUTE DL1-REMAINDER-START =
+003320         (DL1-FULL-BLOCKS * DL1-BLOCK-SIZE) + 1.
+003330 1060-EXIT.
+003340     EXIT.
+003350 
+003360 1100-READ-LAST-CHECKPOINT.
+003370     READ CHKPT-IN-FILE
+003380         AT END
+003390             MOVE 'Y' TO DL1-CHKIN-EOF-SW
+003400         NOT AT END
+003410             MOVE CHI-LAST-INDEX TO DL1-RESTART-COUNT
+003420     END-READ.
+003430 1100-EXIT.
+003440     EXIT.
+003450 
+003460 1200-SKIP-PRIOR-RECORDS.
+003470     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+003480         VARYING DL1-SKIP-COUNTER FROM 1 BY 1
+003490         UNTIL DL1-SKIP-COUNTER > DL1-RESTART-COUNT
+003500            OR DL1-EOF-YES.
+003510 1200-EXIT.
+003520     EXIT.
+003530 
+003540 1210-SKIP-ONE-RECORD.
+003550     READ TRANFILE
+003560         AT END
+003570             MOVE 'Y' TO DL1-EOF-SW
+003580     END-READ.
+003590 1210-EXIT.
+003600     EXIT.
+003610 
+003620*****************************************************************
+003630* 2000-PROCESS-RECORD - READ ONE TRANSACTION RECORD, VALIDATE
+003640*                       ITS FIELD LENGTHS, THEN FILL THE AREAS.
+003650*****************************************************************
+003660 2000-PROCESS-RECORD.
+003670     READ TRANFILE
+003680         AT END
+003690             MOVE 'Y' TO DL1-EOF-SW
+003700         NOT AT END
+003710             ADD 1 TO DL1-RECORDS-READ
+003720             PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT
+003730             PERFORM 2100-FILL-AREAS THRU 2100-EXIT
+003740             PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT
+003750             PERFORM 2300-WRITE-EXTRACT THRU 2300-EXIT
+003760             PERFORM 2400-RECONCILE-AREAS THRU 2400-EXIT
+003770             PERFORM 2070-CHECKPOINT-IF-DUE THRU 2070-EXIT
+003780     END-READ.
+003790 2000-EXIT.
+003800     EXIT.
+003810 
+003820*****************************************************************
+003830* 2050-VALIDATE-RECORD - FIRST MAKE SURE THE RECORD'S OWN AREA
+003840*                        COUNT IS WITHIN THE TABLE SIZE (A
+003850*                        GARBLED OR OUT-OF-RANGE COUNT MUST NEVER
+003860*                        BECOME A LOOP BOUND), THEN REJECT ANY
+003870*                        AREA WHOSE INCOMING LENGTH WOULD OVERRUN
+003880*                        THE 100-BYTE AREA BEFORE THE FILL LOOP
+003890*                        EVER TOUCHES IT.
+003900*****************************************************************
+003910 2050-VALIDATE-RECORD.
+003920     MOVE TR-AREA-COUNT TO DL1-AREA-COUNT.
+003930     IF DL1-AREA-COUNT > DL1-MAX-AREAS
+003940         PERFORM 2052-REJECT-RECORD THRU 2052-EXIT
+003950     ELSE
+003960         PERFORM 2055-VALIDATE-ONE-AREA THRU 2055-EXIT
+003970             VARYING DL1-AREA-IDX FROM 1 BY 1
+003980             UNTIL DL1-AREA-IDX > DL1-AREA-COUNT
+003990     END-IF.
+004000 2050-EXIT.
+004010     EXIT.
+004020 
+004030*****************************************************************
+004040* 2052-REJECT-RECORD - THE RECORD CLAIMS MORE AREAS THAN THE
+004050*                      TABLE HOLDS; REPORT IT AND ZERO THE COUNT
+004060*                      SO NO DOWNSTREAM LOOP EVER SUBSCRIPTS PAST
+004070*                      DL1-MAX-AREAS FOR THIS RECORD.
+004080*****************************************************************
+004090 2052-REJECT-RECORD.
+004100     MOVE SPACES         TO EXC-LINE.
+004110     MOVE TR-RECORD-ID    TO EXC-RECORD-ID.
+004120     MOVE DL1-AREA-COUNT  TO EXC-AREA-NUM.
+004130     MOVE ZERO            TO EXC-ACTUAL-LEN.
+004140     MOVE 'AREA COUNT EXCEEDS MAX AREAS - REJECTED'
+004150         TO EXC-MESSAGE.
+004160     WRITE EXC-LINE.
+004170     ADD 1 TO DL1-EXCEPTION-COUNT.
+004180     MOVE ZERO TO DL1-AREA-COUNT.
+004190 2052-EXIT.
+004200     EXIT.
+004210 
+004220 2055-VALIDATE-ONE-AREA.
+004230     MOVE 'N' TO DL1-AREA-REJ-SW(DL1-AREA-IDX).
+004240     MOVE TR-AREA-LEN(DL1-AREA-IDX) TO DL1-AREA-LEN(DL1-AREA-IDX).
+004250     IF DL1-AREA-LEN(DL1-AREA-IDX) > 100
+004260         MOVE SPACES TO EXC-LINE
+004270         MOVE 'Y' TO DL1-AREA-REJ-SW(DL1-AREA-IDX)
+004280         MOVE DL1-AREA-IDX TO EXC-AREA-NUM
+004290         MOVE DL1-AREA-LEN(DL1-AREA-IDX) TO EXC-ACTUAL-LEN
+004300         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+004310     END-IF.
+004320 2055-EXIT.
+004330     EXIT.
+004340 
+004350 2060-WRITE-EXCEPTION.
+004360     MOVE TR-RECORD-ID  TO EXC-RECORD-ID.
+004370     MOVE 'FIELD LENGTH EXCEEDS 100-BYTE AREA'
+004380         TO EXC-MESSAGE.
+004390     WRITE EXC-LINE.
+004400     ADD 1 TO DL1-EXCEPTION-COUNT.
+004410 2060-EXIT.
+004420     EXIT.
+004430 
+004440*****************************************************************
+004450* 2070-CHECKPOINT-IF-DUE - EVERY DL1-CHECKPOINT-INTERVAL RECORDS
+004460*                          (COUNTING ANY SKIPPED ON RESTART),
+004470*                          DROP A CHECKPOINT SO A LATER RESTART
+004480*                          CAN PICK UP FROM HERE.
+004490*****************************************************************
+004500 2070-CHECKPOINT-IF-DUE.
+004510     COMPUTE DL1-TOTAL-PROCESSED =
+004520         DL1-RESTART-COUNT + DL1-RECORDS-READ.
+004530     DIVIDE DL1-TOTAL-PROCESSED BY DL1-CHECKPOINT-INTERVAL
+004540         GIVING DL1-CHK-QUOTIENT REMAINDER DL1-CHK-REMAINDER.
+004550     IF DL1-CHK-REMAINDER = 0
+004560         PERFORM 2075-WRITE-CHECKPOINT THRU 2075-EXIT
+004570     END-IF.
+004580 2070-EXIT.
+004590     EXIT.
+004600 
+004610 2075-WRITE-CHECKPOINT.
+004620     MOVE 'DL100M'            TO CHK-RUN-ID.
+004630     MOVE DL1-TOTAL-PROCESSED TO CHK-LAST-INDEX.
+004640     MOVE TR-RECORD-ID        TO CHK-LAST-RECORD-ID.
+004650     MOVE DL1-RUN-TIMESTAMP-X TO CHK-TIMESTAMP.
+004660     WRITE CHK-RECORD.
+004670     IF DL1-CHKOUT-STATUS NOT = '00'
+004680         MOVE 'CHKPTOUT' TO DL1-ABEND-DDNAME
+004690         MOVE DL1-CHKOUT-STATUS TO DL1-ABEND-STATUS
+004700         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+004710     END-IF.
+004720 2075-EXIT.
+004730     EXIT.
+004740 
+004750*****************************************************************
+004760* 2100-FILL-AREAS - CLEAR THE WHOLE TABLE (SO A SHORTER RECORD
+004770*                   NEVER CARRIES A PRIOR RECORD'S DATA FORWARD),
+004780*                   THEN MOVE EACH AREA IN FROM THE RECORD IN
+004790*                   WHOLE DL1-BLOCK-SIZE SEGMENTS, SKIPPING ANY
+004800*                   AREA THAT FAILED VALIDATION.
+004810*****************************************************************
+004820 2100-FILL-AREAS.
+004830     PERFORM 2105-CLEAR-ONE-AREA THRU 2105-EXIT
+004840         VARYING DL1-AREA-IDX FROM 1 BY 1
+004850         UNTIL DL1-AREA-IDX > DL1-MAX-AREAS.
+004860     PERFORM 2120-FILL-ONE-AREA THRU 2120-EXIT
+004870         VARYING DL1-AREA-IDX FROM 1 BY 1
+004880         UNTIL DL1-AREA-IDX > DL1-AREA-COUNT.
+004890 2100-EXIT.
+004900     EXIT.
+004910 
+004920 2105-CLEAR-ONE-AREA.
+004930     MOVE SPACES TO DL1-AREA-DATA(DL1-AREA-IDX).
+004940 2105-EXIT.
+004950     EXIT.
+004960 
+004970*****************************************************************
+004980* 2120-FILL-ONE-AREA - MOVE DL1-FULL-BLOCKS WHOLE SEGMENTS, THEN
+004990*                      FALL BACK TO ONE BYTE AT A TIME ONLY FOR
+005000*                      THE RAGGED REMAINDER LEFT OVER, IF ANY.
+005010*****************************************************************
+005020 2120-FILL-ONE-AREA.
+005030     IF DL1-FULL-BLOCKS > 0
+005040         PERFORM 2115-FILL-ONE-BLOCK THRU 2115-EXIT
+005050             VARYING DL1-BLOCK-IDX FROM 1 BY 1
+005060             UNTIL DL1-BLOCK-IDX > DL1-FULL-BLOCKS
+005070     END-IF.
+005080     IF DL1-BLOCK-REMAINDER > 0
+005090         PERFORM 2110-FILL-ONE-BYTE THRU 2110-EXIT
+005100             VARYING DL1-BYTE-IDX FROM DL1-REMAINDER-START BY 1
+005110             UNTIL DL1-BYTE-IDX > 100
+005120     END-IF.
+005130 2120-EXIT.
+005140     EXIT.
+005150 
+005160 2115-FILL-ONE-BLOCK.
+005170     COMPUTE DL1-BLOCK-START =
+005180         ((DL1-BLOCK-IDX - 1) * DL1-BLOCK-SIZE) + 1.
+005190     IF DL1-AREA-ACCEPTED(DL1-AREA-IDX)
+005200         MOVE TR-AREA-VALUE(DL1-AREA-IDX)
+005210                 (DL1-BLOCK-START:DL1-BLOCK-SIZE)
+005220             TO DL1-AREA-DATA(DL1-AREA-IDX)
+005230                 (DL1-BLOCK-START:DL1-BLOCK-SIZE)
+005240     END-IF.
+005250 2115-EXIT.
+005260     EXIT.
+005270 
+005280 2110-FILL-ONE-BYTE.
+005290     IF DL1-AREA-ACCEPTED(DL1-AREA-IDX)
+005300         MOVE TR-AREA-VALUE(DL1-AREA-IDX)(DL1-BYTE-IDX:1)
+005310             TO DL1-AREA-DATA(DL1-AREA-IDX)(DL1-BYTE-IDX:1)
+005320     END-IF.
+005330 2110-EXIT.
+005340     EXIT.
+005350 
+005360*****************************************************************
+005370* 2200-PRINT-DETAIL - WRITE ONE DETAIL LINE TO THE REPORT,
+005380*                     HEADING A NEW PAGE WHENEVER THE CURRENT
+005390*                     PAGE IS FULL (OR NOT YET STARTED).  THE
+005400*                     REPORT SHOWS AREAS 1 AND 2 SIDE BY SIDE;
+005410*                     ALL AREAS GO TO THE DOWNSTREAM EXTRACT.
+005420*****************************************************************
+005430 2200-PRINT-DETAIL.
+005440     IF DL1-LINE-COUNT = 0 OR DL1-LINE-COUNT >= DL1-LINES-PER-PAGE
+005450         PERFORM 2210-PRINT-HEADING THRU 2210-EXIT
+005460     END-IF.
+005470     MOVE SPACES          TO RPT-DETAIL-LINE.
+005480     MOVE TR-RECORD-ID     TO RPT-DTL-RECORD-ID.
+005490     MOVE DL1-AREA-DATA(1) TO RPT-DTL-AREA-1.
+005500     MOVE DL1-AREA-DATA(2) TO RPT-DTL-AREA-2.
+005510     WRITE RPT-DETAIL-LINE.
+005520     ADD 1 TO DL1-LINE-COUNT.
+005530 2200-EXIT.
+005540     EXIT.
+005550 
+005560 2210-PRINT-HEADING.
+005570     ADD 1 TO DL1-PAGE-NUMBER.
+005580     MOVE SPACES          TO RPT-HEADER-LINE.
+005590     MOVE 'DL100M -'      TO RPT-HEADER-LINE(1:8).
+005600     MOVE 'TRANSACTION MERGE AREA REPORT' TO RPT-HDR-TITLE.
+005610     MOVE 'RUN DATE:'     TO RPT-HEADER-LINE(45:9).
+005620     MOVE DL1-RUN-DATE-X  TO RPT-HDR-DATE.
+005630     MOVE 'PAGE:'         TO RPT-HEADER-LINE(69:5).
+005640     MOVE DL1-PAGE-NUMBER TO RPT-HDR-PAGE.
+005650     WRITE RPT-HEADER-LINE.
+005660     MOVE ZERO TO DL1-LINE-COUNT.
+005670 2210-EXIT.
+005680     EXIT.
+005690 
+005700*****************************************************************
+005710* 2300-WRITE-EXTRACT - BUILD AND WRITE ONE XTRACOUT RECORD
+005720*                      CARRYING EVERY AREA THE TRANSACTION RECORD
+005730*                      CARRIES, NOT JUST THE TWO THE PRINT REPORT
+005740*                      SHOWS, FOR THE REPORTING-DATABASE LOAD JOB.
+005750*****************************************************************
+005760 2300-WRITE-EXTRACT.
+005770     MOVE SPACES        TO XTR-RECORD.
+005780     MOVE TR-RECORD-ID   TO XTR-RECORD-ID.
+005790     MOVE DL1-AREA-COUNT TO XTR-AREA-COUNT.
+005800     PERFORM 2310-COPY-ONE-AREA THRU 2310-EXIT
+005810         VARYING DL1-AREA-IDX FROM 1 BY 1
+005820         UNTIL DL1-AREA-IDX > DL1-AREA-COUNT.
+005830     WRITE XTR-RECORD.
+005840     IF DL1-XTRACT-STATUS NOT = '00'
+005850         MOVE 'XTRACOUT' TO DL1-ABEND-DDNAME
+005860         MOVE DL1-XTRACT-STATUS TO DL1-ABEND-STATUS
+005870         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+005880     END-IF.
+005890 2300-EXIT.
+005900     EXIT.
+005910 
+005920 2310-COPY-ONE-AREA.
+005930     MOVE DL1-AREA-DATA(DL1-AREA-IDX)
+005940         TO XTR-AREA-DATA(DL1-AREA-IDX).
+005950 2310-EXIT.
+005960     EXIT.
+005970 
+005980*****************************************************************
+005990* 2400-RECONCILE-AREAS - WALK AREA 1 AGAINST AREA 2 POSITION BY
+006000*                        POSITION AND LOG ANY MISMATCH TO THE
+006010*                        BREAK REPORT, SO A FEED THAT DRIFTED OUT
+006020*                        OF ALIGNMENT WITH ITS PARTNER FEED SHOWS
+006030*                        UP HERE INSTEAD OF DOWNSTREAM.  ONLY RUN
+006040*                        WHEN BOTH AREA 1 AND AREA 2 ARE ACTUALLY
+006050*                        PRESENT AND ACCEPTED FOR THIS RECORD - A
+006060*                        RECORD WITH FEWER THAN TWO AREAS, OR WITH
+006070*                        EITHER SIDE REJECTED BY VALIDATION, HAS
+006080*                        NOTHING REAL TO COMPARE AND WOULD ONLY
+006090*                        GENERATE BOGUS MISMATCHES AGAINST SPACES.
+006100*****************************************************************
+006110 2400-RECONCILE-AREAS.
+006120     IF DL1-AREA-COUNT >= 2
+006130        AND DL1-AREA-ACCEPTED(1)
+006140        AND DL1-AREA-ACCEPTED(2)
+006150         PERFORM 2410-COMPARE-ONE-POSITION THRU 2410-EXIT
+006160             VARYING DL1-BYTE-IDX FROM 1 BY 1
+006170             UNTIL DL1-BYTE-IDX > 100
+006180     END-IF.
+006190 2400-EXIT.
+006200     EXIT.
+006210 
+006220 2410-COMPARE-ONE-POSITION.
+006230     IF DL1-AREA-DATA(1)(DL1-BYTE-IDX:1) NOT =
+006240        DL1-AREA-DATA(2)(DL1-BYTE-IDX:1)
+006250         MOVE SPACES            TO BRK-DETAIL-LINE
+006260         MOVE TR-RECORD-ID      TO BRK-RECORD-ID
+006270         MOVE DL1-BYTE-IDX          TO BRK-POSITION
+006280         MOVE DL1-AREA-DATA(1)(DL1-BYTE-IDX:1) TO BRK-VALUE-1
+006290         MOVE DL1-AREA-DATA(2)(DL1-BYTE-IDX:1) TO BRK-VALUE-2
+006300         WRITE BRK-DETAIL-LINE
+006310         ADD 1 TO DL1-MISMATCH-COUNT
+006320     END-IF.
+006330 2410-EXIT.
+006340     EXIT.
+006350 
+006360*****************************************************************
+006370* 9000-TERMINATE - WRITE THE AUDIT TRAILER AND CLOSE EVERYTHING
+006380*                  DOWN.  THE COMPLETION CODE FLAGS WHETHER ANY
+006390*                  RECORDS WERE REJECTED DURING THE RUN.
+006400*****************************************************************
+006410 9000-TERMINATE.
+006420     MOVE DL1-RUN-TIMESTAMP-X TO AUD-RUN-TIMESTAMP.
+006430     COMPUTE AUD-RECORDS-READ =
+006440         DL1-RESTART-COUNT + DL1-RECORDS-READ.
+006450     MOVE AUD-RECORDS-READ    TO AUD-FINAL-INDEX.
+006460     IF DL1-EXCEPTION-COUNT = 0
+006470         MOVE 'CC00' TO AUD-COMPLETION-CODE
+006480     ELSE
+006490         MOVE 'CC04' TO AUD-COMPLETION-CODE
+006500     END-IF.
+006510     WRITE AUD-RECORD.
+006520     IF DL1-AUDIT-STATUS NOT = '00'
+006530         MOVE 'AUDITOUT' TO DL1-ABEND-DDNAME
+006540         MOVE DL1-AUDIT-STATUS TO DL1-ABEND-STATUS
+006550         PERFORM 9100-ABEND-ON-FILE-ERROR THRU 9100-EXIT
+006560     END-IF.
+006570     MOVE DL1-MISMATCH-COUNT TO BRK-SUM-COUNT.
+006580     WRITE BRK-SUMMARY-LINE.
+006590     CLOSE TRANFILE.
+006600     CLOSE EXCEPT-RPT.
+006610     CLOSE REPORT-OUT.
+006620     CLOSE AUDIT-FILE.
+006630     CLOSE CHKPT-OUT-FILE.
+006640     CLOSE XTRACT-FILE.
+006650     CLOSE BREAK-RPT.
+006660     DISPLAY 'DL100M - EXCEPTIONS LOGGED: ' DL1-EXCEPTION-COUNT.
+006670     DISPLAY 'DL100M - MISMATCHES LOGGED: ' DL1-MISMATCH-COUNT.
+006680 9000-EXIT.
+006690     EXIT.
+006700 
+006710*****************************************************************
+006720* 9100-ABEND-ON-FILE-ERROR - A FILE THE RUN DEPENDS ON FAILED TO
+006730*                             OPEN OR A WRITE TO IT FAILED.  THIS
+006740*                             RUN CANNOT BE ALLOWED TO REPORT CC00
+006750*                             NORMAL COMPLETION WHILE SILENTLY
+006760*                             MISSING OUTPUT OPS RECONCILES THE
+006770*                             BATCH WINDOW AGAINST, SO THE JOB
+006780*                             STOPS HERE WITH A NONZERO RETURN
+006790*                             CODE INSTEAD OF RUNNING ON AGAINST A
+006800*                             FILE THAT NEVER OPENED.
+006810*****************************************************************
+006820 9100-ABEND-ON-FILE-ERROR.
+006830     DISPLAY 'DL100M - FATAL FILE ERROR ON ' DL1-ABEND-DDNAME
+006840         ' - FILE STATUS ' DL1-ABEND-STATUS.
+006850     MOVE 16 TO RETURN-CODE.
+006860     STOP RUN.
+006870 9100-EXIT.
+006880     EXIT.
